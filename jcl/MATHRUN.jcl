@@ -0,0 +1,29 @@
+//MATHRUN  JOB (ACCTNO),'MATH OPS BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* PULLS THE DAILY NUMBER-PAIR EXTRACT INTO MATHTRAN, RUNS THE   *
+//* MATH OPERATIONS BATCH (YOUR-PROGRAM-NAME, LOAD MODULE ADDNUM),*
+//* AND ROUTES THE AUDIT TRAIL, CHECKPOINT, AND CONTROL TOTALS TO *
+//* THE NORMAL BATCH OUTPUT AREA.  SCHEDULE TO RUN ONCE DAILY     *
+//* AFTER THE EXTRACT LANDS ON PROD.DAILY.EXTRACT.                *
+//*--------------------------------------------------------------*
+//EXTRACT  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.DAILY.EXTRACT,DISP=SHR
+//SYSUT2   DD   DSN=&&MATHTRAN,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=19,BLKSIZE=0)
+//*
+//RUNMATH  EXEC PGM=ADDNUM,COND=(4,LT,EXTRACT)
+//STEPLIB  DD   DSN=PROD.MATH.LOADLIB,DISP=SHR
+//MATHTRAN DD   DSN=&&MATHTRAN,DISP=(OLD,DELETE)
+//MATHAUDT DD   DSN=PROD.MATH.AUDIT,
+//             DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=51,BLKSIZE=0)
+//MATHCKPT DD   DSN=PROD.MATH.CHECKPOINT,DISP=OLD
+//MATHEXPR DD   DSN=PROD.DAILY.EXPECTED,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
