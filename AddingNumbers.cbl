@@ -1,21 +1,114 @@
       ******************************************************************
       * Author: Roger Silva Santos Aguiar
       * Date: March 28, 2021
-      * Purpose: To make the 4 basic mathematics operations.
+      * Purpose: To make the 4 basic mathematics operations, batched
+      *          over a transaction file of number pairs.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATH-TRANS-FILE ASSIGN TO MATHTRAN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO MATHAUDT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO MATHCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT OPTIONAL EXPECTED-RESULTS-FILE ASSIGN TO MATHEXPR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXPECTED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  MATH-TRANS-FILE
+           RECORDING MODE IS F.
+      * TRANS-OPERATION-CODE is not currently used to select a subset
+      * of operations - every record on MATH-TRANS-FILE runs the full
+      * set of operations in EXECUTE-OPERATIONS regardless of its
+      * value.
+       01  MATH-TRANS-RECORD.
+           05  TRANS-RECORD-KEY          PIC 9(06).
+           05  TRANS-FIRST-NUMBER        PIC 9(06).
+           05  TRANS-SECOND-NUMBER       PIC 9(06).
+           05  TRANS-OPERATION-CODE      PIC X(01).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY MATHAUDT.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY MATHCKPT.
+
+       FD  EXPECTED-RESULTS-FILE
+           RECORDING MODE IS F.
+           COPY MATHEXPR.
+
        WORKING-STORAGE SECTION.
 
-        01  FIRST-NUMBER       PIC 99.
-        01  SECOND-NUMBER      PIC 99.
-        01  THE-SUM            PIC 999.
-        01  THE-SUBTRACTION    PIC 999.
-        01  THE-MULTIPLICATION PIC 999.
-        01  THE-DIVISION       PIC 999.
+        01  FIRST-NUMBER       PIC S9(06).
+        01  SECOND-NUMBER      PIC S9(06).
+        01  THE-SUM            PIC S9(07).
+        01  THE-SUBTRACTION    PIC S9(07).
+        01  THE-MULTIPLICATION PIC S9(13).
+        01  THE-DIVISION       PIC S9(07)V9(04).
+        01  THE-REMAINDER      PIC S9(06).
+        01  THE-EXPONENT       PIC S9(18)        COMP-3.
+        01  THE-AVERAGE        PIC S9(07)V9(04).
+
+        01  WS-REMAINDER-QUOT  PIC S9(07).
+        01  WS-RUNNING-AVERAGE PIC S9(15)V9(04)   COMP-3 VALUE ZERO.
+        01  WS-AVERAGE-DIVISOR PIC 9(07)          COMP VALUE ZERO.
+
+        01  WS-EOF-FLAG        PIC X(01) VALUE 'N'.
+            88  END-OF-TRANS-FILE          VALUE 'Y'.
+
+        01  WS-DIVISION-ERR    PIC X(01) VALUE 'N'.
+            88  DIVISION-NOT-VALID          VALUE 'Y'.
+        01  WS-EXPONENT-ERR    PIC X(01) VALUE 'N'.
+            88  EXPONENT-NOT-VALID           VALUE 'Y'.
+        01  WS-ERROR-MESSAGE   PIC X(50) VALUE SPACES.
+
+        01  WS-CURRENT-DATE    PIC 9(08).
+        01  WS-AUDIT-OPERATION PIC X(14).
+        01  WS-AUDIT-RESULT    PIC S9(13)V9(04).
+        01  WS-AUDIT-STATUS    PIC X(02) VALUE SPACES.
+
+        01  WS-BATCH-SW        PIC X(01) VALUE 'N'.
+            88  BATCH-MODE-ACTIVE          VALUE 'Y'.
+
+        01  WS-PAIRS-PROCESSED PIC 9(07)         COMP VALUE ZERO.
+        01  WS-PAIRS-THIS-RUN  PIC 9(07)         COMP VALUE ZERO.
+        01  WS-ERRORS-SKIPPED  PIC 9(07)         COMP VALUE ZERO.
+        01  WS-TOTAL-SUM       PIC S9(15)        COMP-3 VALUE ZERO.
+        01  WS-TOTAL-MULT      PIC S9(15)        COMP-3 VALUE ZERO.
+
+        01  WS-CHECKPOINT-STATUS PIC X(02) VALUE SPACES.
+        01  WS-LAST-CHECKPOINT-KEY PIC 9(06)     COMP VALUE ZERO.
+        01  WS-LAST-PROCESSED-KEY  PIC 9(06)     COMP VALUE ZERO.
+        01  WS-RECORDS-SINCE-CKPT  PIC 9(04)     COMP VALUE ZERO.
+        01  WS-CHECKPOINT-INTERVAL PIC 9(04)     COMP VALUE 10.
+
+        01  WS-EXPECTED-STATUS PIC X(02) VALUE SPACES.
+        01  WS-EXPECTED-EOF    PIC X(01) VALUE 'N'.
+            88  END-OF-EXPECTED-FILE       VALUE 'Y'.
+        01  WS-RECONCILE-SW    PIC X(01) VALUE 'N'.
+            88  RECONCILE-ACTIVE            VALUE 'Y'.
+        01  WS-RECON-MISMATCHES PIC 9(07)   COMP VALUE ZERO.
+
+        01  WS-MODE-CHOICE     PIC X(01).
+        01  WS-OP-CHOICE       PIC X(01).
+            88  VALID-OP-CHOICE VALUES "1" "2" "3" "4" "5" "6" "7"
+                                        "8" "9".
+        01  WS-CONTINUE-FLAG   PIC X(01) VALUE 'Y'.
+            88  CONTINUE-INTERACTIVE       VALUE 'Y'.
 
        PROCEDURE DIVISION.
 
@@ -23,30 +116,337 @@
 
             DISPLAY "The program makes the 4 math basic operations".
 
-            DISPLAY "Enter the first number: ".
-            ACCEPT FIRST-NUMBER.
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+            PERFORM OPEN-AUDIT-FILE.
+
+            PERFORM SELECT-RUN-MODE.
+
+            CLOSE AUDIT-FILE.
+
+            STOP RUN.
+
+       OPEN-AUDIT-FILE.
+
+      * OPEN EXTEND appends to an audit trail that already has data
+      * from an earlier run; if MATHAUDT does not exist yet, EXTEND
+      * fails (FILE STATUS 35) and OUTPUT creates it fresh. This is
+      * independent of the batch checkpoint, so an audit trail already
+      * written by a previous interactive OR batch run is never
+      * truncated.
+            OPEN EXTEND AUDIT-FILE.
+
+            IF WS-AUDIT-STATUS IS NOT EQUAL TO "00"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+
+       SELECT-RUN-MODE.
+
+            DISPLAY "1. BATCH MODE  - PROCESS MATHTRAN TO END-OF-FILE".
+            DISPLAY "2. INTERACTIVE MODE - AD HOC CALCULATIONS".
+            DISPLAY "ENTER YOUR CHOICE: ".
+            ACCEPT WS-MODE-CHOICE.
+
+            IF WS-MODE-CHOICE IS EQUAL TO "2"
+                MOVE 'N' TO WS-BATCH-SW
+                PERFORM INTERACTIVE-PROCESS
+            ELSE
+                MOVE 'Y' TO WS-BATCH-SW
+                PERFORM BATCH-PROCESS
+            END-IF.
+
+       BATCH-PROCESS.
+
+            PERFORM READ-CHECKPOINT-RECORD.
+
+      * Seed WS-LAST-PROCESSED-KEY from the restored checkpoint key
+      * before any records are read this run. If this run processes
+      * zero new records (e.g. a same-day resubmission with nothing
+      * left past the checkpoint), WS-LAST-PROCESSED-KEY still holds
+      * the real last-processed key instead of its own initial zero,
+      * so WRITE-CHECKPOINT-RECORD can never overwrite a good
+      * checkpoint with a zero key.
+            MOVE WS-LAST-CHECKPOINT-KEY TO WS-LAST-PROCESSED-KEY.
+
+            OPEN INPUT MATH-TRANS-FILE.
+
+            PERFORM OPEN-EXPECTED-RESULTS-FILE.
+
+            PERFORM READ-TRANSACTION-RECORD.
+
+            PERFORM SKIP-CHECKPOINTED-RECORD
+                UNTIL END-OF-TRANS-FILE
+                   OR TRANS-RECORD-KEY > WS-LAST-CHECKPOINT-KEY.
+
+            PERFORM PROCESS-TRANSACTION-RECORD
+                UNTIL END-OF-TRANS-FILE.
+
+      * Guard on records processed THIS run, not the cumulative
+      * WS-PAIRS-PROCESSED restored from the checkpoint - otherwise a
+      * run that lands straight on end-of-file still sees a non-zero
+      * WS-PAIRS-PROCESSED from the restore and writes a checkpoint
+      * anyway.
+            IF WS-PAIRS-THIS-RUN IS GREATER THAN ZERO
+                PERFORM WRITE-CHECKPOINT-RECORD
+            END-IF.
+
+            CLOSE MATH-TRANS-FILE.
+
+            IF RECONCILE-ACTIVE
+                CLOSE EXPECTED-RESULTS-FILE
+            END-IF.
+
+            PERFORM DISPLAY-CONTROL-REPORT.
+
+       OPEN-EXPECTED-RESULTS-FILE.
+
+            OPEN INPUT EXPECTED-RESULTS-FILE.
+
+            IF WS-EXPECTED-STATUS IS EQUAL TO "00"
+                MOVE 'Y' TO WS-RECONCILE-SW
+                PERFORM READ-EXPECTED-RECORD
+            ELSE
+                MOVE 'N' TO WS-RECONCILE-SW
+            END-IF.
+
+       READ-EXPECTED-RECORD.
+
+            READ EXPECTED-RESULTS-FILE
+                AT END
+                    SET END-OF-EXPECTED-FILE TO TRUE
+            END-READ.
+
+       RECONCILE-RESULTS.
+
+            PERFORM SKIP-STALE-EXPECTED-RECORD
+                UNTIL END-OF-EXPECTED-FILE
+                   OR EXPECTED-RECORD-KEY IS GREATER THAN
+                          OR EQUAL TO WS-LAST-PROCESSED-KEY.
+
+            IF NOT END-OF-EXPECTED-FILE
+              AND EXPECTED-RECORD-KEY IS EQUAL TO WS-LAST-PROCESSED-KEY
+                PERFORM COMPARE-EXPECTED-RESULTS
+                PERFORM READ-EXPECTED-RECORD
+            ELSE
+                DISPLAY "RECON MISMATCH - NO EXPECTED RECORD KEY "
+                        WS-LAST-PROCESSED-KEY
+                ADD 1 TO WS-RECON-MISMATCHES
+            END-IF.
+
+       SKIP-STALE-EXPECTED-RECORD.
+
+            PERFORM READ-EXPECTED-RECORD.
+
+       COMPARE-EXPECTED-RESULTS.
+
+            IF EXPECTED-SUM IS NOT EQUAL TO THE-SUM
+                DISPLAY "RECON MISMATCH - SUM KEY "
+                        WS-LAST-PROCESSED-KEY
+                ADD 1 TO WS-RECON-MISMATCHES
+            END-IF.
+
+            IF EXPECTED-SUBTRACTION IS NOT EQUAL TO THE-SUBTRACTION
+                DISPLAY "RECON MISMATCH - SUBTRACTION KEY "
+                        WS-LAST-PROCESSED-KEY
+                ADD 1 TO WS-RECON-MISMATCHES
+            END-IF.
+
+            IF EXPECTED-MULTIPLICATION IS NOT EQUAL
+                    TO THE-MULTIPLICATION
+                DISPLAY "RECON MISMATCH - MULTIPLICATION KEY "
+                        WS-LAST-PROCESSED-KEY
+                ADD 1 TO WS-RECON-MISMATCHES
+            END-IF.
+
+            IF NOT DIVISION-NOT-VALID
+              AND EXPECTED-DIVISION IS NOT EQUAL TO THE-DIVISION
+                DISPLAY "RECON MISMATCH - DIVISION KEY "
+                        WS-LAST-PROCESSED-KEY
+                ADD 1 TO WS-RECON-MISMATCHES
+            END-IF.
+
+       INTERACTIVE-PROCESS.
 
-            DISPLAY "Enter the second number: ".
+            MOVE 'Y' TO WS-CONTINUE-FLAG.
+
+            PERFORM INTERACTIVE-PAIR UNTIL NOT CONTINUE-INTERACTIVE.
+
+       INTERACTIVE-PAIR.
+
+            PERFORM DISPLAY-OPERATION-MENU.
+            ACCEPT WS-OP-CHOICE.
+
+            IF NOT VALID-OP-CHOICE
+                DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+            ELSE
+                IF WS-OP-CHOICE IS EQUAL TO "9"
+                    MOVE 'N' TO WS-CONTINUE-FLAG
+                ELSE
+                    PERFORM ACCEPT-NUMBER-PAIR
+                    PERFORM RUN-SELECTED-OPERATION
+                END-IF
+            END-IF.
+
+       DISPLAY-OPERATION-MENU.
+
+            DISPLAY " ".
+            DISPLAY "1. SUM             5. REMAINDER".
+            DISPLAY "2. SUBTRACTION     6. EXPONENT".
+            DISPLAY "3. MULTIPLICATION  7. AVERAGE".
+            DISPLAY "4. DIVISION        8. ALL OPERATIONS".
+            DISPLAY "9. EXIT".
+            DISPLAY "ENTER YOUR CHOICE: ".
+
+       ACCEPT-NUMBER-PAIR.
+
+            DISPLAY "ENTER THE FIRST NUMBER: ".
+            ACCEPT FIRST-NUMBER.
+            DISPLAY "ENTER THE SECOND NUMBER: ".
             ACCEPT SECOND-NUMBER.
 
+            MOVE 'N' TO WS-DIVISION-ERR.
+
+       RUN-SELECTED-OPERATION.
+
+            EVALUATE WS-OP-CHOICE
+                WHEN "1"
+                    PERFORM EXECUTE-SUM
+                    PERFORM DISPLAY-SUM
+                WHEN "2"
+                    PERFORM EXECUTE-SUBTRACTION
+                    PERFORM DISPLAY-SUBTRACTION
+                WHEN "3"
+                    PERFORM EXECUTE-MULTIPLICATION
+                    PERFORM DISPLAY-MULTIPLICATION
+                WHEN "4"
+                    PERFORM EXECUTE-DIVISION
+                    PERFORM DISPLAY-DIVISION
+                WHEN "5"
+                    PERFORM EXECUTE-DIVISION
+                    PERFORM EXECUTE-REMAINDER
+                    PERFORM DISPLAY-REMAINDER
+                WHEN "6"
+                    PERFORM EXECUTE-EXPONENT
+                    PERFORM DISPLAY-EXPONENT
+                WHEN "7"
+                    PERFORM EXECUTE-AVERAGE
+                    PERFORM DISPLAY-AVERAGE
+                WHEN "8"
+                    PERFORM EXECUTE-OPERATIONS
+                WHEN OTHER
+                    DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+            END-EVALUATE.
+
+       READ-CHECKPOINT-RECORD.
+
+            OPEN INPUT CHECKPOINT-FILE.
+
+            IF WS-CHECKPOINT-STATUS IS EQUAL TO "00"
+                READ CHECKPOINT-FILE
+                    AT END
+                        MOVE ZERO TO WS-LAST-CHECKPOINT-KEY
+                    NOT AT END
+                        MOVE CHECKPOINT-LAST-KEY
+                            TO WS-LAST-CHECKPOINT-KEY
+                        MOVE CHECKPOINT-PAIRS-PROCESSED
+                            TO WS-PAIRS-PROCESSED
+                        MOVE CHECKPOINT-ERRORS-SKIPPED
+                            TO WS-ERRORS-SKIPPED
+                        MOVE CHECKPOINT-TOTAL-SUM
+                            TO WS-TOTAL-SUM
+                        MOVE CHECKPOINT-TOTAL-MULT
+                            TO WS-TOTAL-MULT
+                        MOVE CHECKPOINT-RECON-MISMATCHES
+                            TO WS-RECON-MISMATCHES
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            ELSE
+                MOVE ZERO TO WS-LAST-CHECKPOINT-KEY
+            END-IF.
+
+       SKIP-CHECKPOINTED-RECORD.
+
+            PERFORM READ-TRANSACTION-RECORD.
+
+       WRITE-CHECKPOINT-RECORD.
+
+            MOVE WS-LAST-PROCESSED-KEY  TO CHECKPOINT-LAST-KEY.
+            MOVE WS-PAIRS-PROCESSED     TO CHECKPOINT-PAIRS-PROCESSED.
+            MOVE WS-ERRORS-SKIPPED      TO CHECKPOINT-ERRORS-SKIPPED.
+            MOVE WS-TOTAL-SUM           TO CHECKPOINT-TOTAL-SUM.
+            MOVE WS-TOTAL-MULT          TO CHECKPOINT-TOTAL-MULT.
+            MOVE WS-RECON-MISMATCHES    TO CHECKPOINT-RECON-MISMATCHES.
+
+            OPEN OUTPUT CHECKPOINT-FILE.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+       READ-TRANSACTION-RECORD.
+
+            READ MATH-TRANS-FILE
+                AT END
+                    SET END-OF-TRANS-FILE TO TRUE
+            END-READ.
+
+       PROCESS-TRANSACTION-RECORD.
+
+            MOVE TRANS-FIRST-NUMBER  TO FIRST-NUMBER.
+            MOVE TRANS-SECOND-NUMBER TO SECOND-NUMBER.
+            MOVE TRANS-RECORD-KEY    TO WS-LAST-PROCESSED-KEY.
+
             PERFORM EXECUTE-OPERATIONS.
 
-            STOP RUN.
+            IF RECONCILE-ACTIVE
+                PERFORM RECONCILE-RESULTS
+            END-IF.
+
+            ADD 1 TO WS-PAIRS-PROCESSED.
+            ADD 1 TO WS-PAIRS-THIS-RUN.
+            ADD 1 TO WS-RECORDS-SINCE-CKPT.
+
+            IF WS-RECORDS-SINCE-CKPT IS GREATER THAN
+                    OR EQUAL TO WS-CHECKPOINT-INTERVAL
+                PERFORM WRITE-CHECKPOINT-RECORD
+                MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+            END-IF.
+
+            PERFORM READ-TRANSACTION-RECORD.
 
        EXECUTE-OPERATIONS.
 
+            MOVE 'N' TO WS-DIVISION-ERR.
+
             PERFORM EXECUTE-SUM.
             PERFORM DISPLAY-SUM.
+            ADD THE-SUM TO WS-TOTAL-SUM.
 
             PERFORM EXECUTE-SUBTRACTION.
             PERFORM DISPLAY-SUBTRACTION.
 
             PERFORM EXECUTE-MULTIPLICATION.
             PERFORM DISPLAY-MULTIPLICATION.
+            ADD THE-MULTIPLICATION TO WS-TOTAL-MULT.
 
             PERFORM EXECUTE-DIVISION.
             PERFORM DISPLAY-DIVISION.
 
+            IF DIVISION-NOT-VALID
+                ADD 1 TO WS-ERRORS-SKIPPED
+            END-IF.
+
+            PERFORM EXECUTE-REMAINDER.
+            PERFORM DISPLAY-REMAINDER.
+
+            PERFORM EXECUTE-EXPONENT.
+            PERFORM DISPLAY-EXPONENT.
+
+            IF EXPONENT-NOT-VALID
+                ADD 1 TO WS-ERRORS-SKIPPED
+            END-IF.
+
+            PERFORM EXECUTE-AVERAGE.
+            PERFORM DISPLAY-AVERAGE.
+
        EXECUTE-SUM.
             COMPUTE THE-SUM = FIRST-NUMBER + SECOND-NUMBER.
 
@@ -57,21 +457,177 @@
             COMPUTE THE-MULTIPLICATION = FIRST-NUMBER * SECOND-NUMBER.
 
        EXECUTE-DIVISION.
-            COMPUTE THE-DIVISION = FIRST-NUMBER / SECOND-NUMBER.
+            IF SECOND-NUMBER IS EQUAL TO ZERO
+                MOVE 'Y' TO WS-DIVISION-ERR
+                MOVE "DIVISION ERROR - DIVISION BY ZERO"
+                    TO WS-ERROR-MESSAGE
+            ELSE
+                COMPUTE THE-DIVISION = FIRST-NUMBER / SECOND-NUMBER
+            END-IF.
+
+       EXECUTE-REMAINDER.
+            IF DIVISION-NOT-VALID
+                CONTINUE
+            ELSE
+                DIVIDE FIRST-NUMBER BY SECOND-NUMBER
+                    GIVING WS-REMAINDER-QUOT
+                    REMAINDER THE-REMAINDER
+            END-IF.
+
+       EXECUTE-EXPONENT.
+            MOVE 'N' TO WS-EXPONENT-ERR.
+
+      * A negative SECOND-NUMBER (reachable now that req 002 made
+      * these fields signed) produces a fractional result, which
+      * silently truncates to zero in an integer receiving field
+      * without raising SIZE ERROR - reject it up front instead.
+            IF SECOND-NUMBER IS LESS THAN ZERO
+                MOVE 'Y' TO WS-EXPONENT-ERR
+                MOVE "EXPONENT ERROR - NEGATIVE EXPONENT NOT SUPPORTED"
+                    TO WS-ERROR-MESSAGE
+            ELSE
+                COMPUTE THE-EXPONENT = FIRST-NUMBER ** SECOND-NUMBER
+                    ON SIZE ERROR
+                        MOVE 'Y' TO WS-EXPONENT-ERR
+                END-COMPUTE
+
+      * THE-EXPONENT can hold 18 digits but WS-AUDIT-RESULT (and the
+      * expected-results copybook) only carry 13 integer digits, so a
+      * result that computed cleanly can still be too wide for the
+      * audit trail - reject it here rather than write a truncated
+      * figure downstream.
+                IF NOT EXPONENT-NOT-VALID
+                  AND (THE-EXPONENT IS GREATER THAN 9999999999999
+                    OR THE-EXPONENT IS LESS THAN -9999999999999)
+                    MOVE 'Y' TO WS-EXPONENT-ERR
+                END-IF
+
+                IF EXPONENT-NOT-VALID
+                    MOVE "EXPONENT ERROR - RESULT OUT OF RANGE"
+                        TO WS-ERROR-MESSAGE
+                END-IF
+            END-IF.
+
+       EXECUTE-AVERAGE.
+            COMPUTE THE-AVERAGE = (FIRST-NUMBER + SECOND-NUMBER) / 2.
+
+      * The running batch average only means something while a batch
+      * is in progress - WS-PAIRS-PROCESSED and WS-TOTAL-SUM are batch
+      * counters and are left untouched outside BATCH-PROCESS, so
+      * leave WS-RUNNING-AVERAGE alone in interactive mode rather than
+      * report a growing running total as if it were an average.
+            IF BATCH-MODE-ACTIVE
+                COMPUTE WS-AVERAGE-DIVISOR = WS-PAIRS-PROCESSED + 1
+                COMPUTE WS-RUNNING-AVERAGE =
+                    WS-TOTAL-SUM / WS-AVERAGE-DIVISOR
+            END-IF.
 
        DISPLAY-SUM.
             DISPLAY FIRST-NUMBER " + " SECOND-NUMBER " = " THE-SUM.
 
+            MOVE "SUM"          TO WS-AUDIT-OPERATION.
+            MOVE THE-SUM        TO WS-AUDIT-RESULT.
+            PERFORM WRITE-AUDIT-RECORD.
+
        DISPLAY-SUBTRACTION.
             DISPLAY FIRST-NUMBER " - " SECOND-NUMBER " = "
                     THE-SUBTRACTION.
 
+            MOVE "SUBTRACTION"  TO WS-AUDIT-OPERATION.
+            MOVE THE-SUBTRACTION TO WS-AUDIT-RESULT.
+            PERFORM WRITE-AUDIT-RECORD.
+
        DISPLAY-DIVISION.
-            DISPLAY FIRST-NUMBER " / " SECOND-NUMBER " = "
-                    THE-DIVISION.
+            IF DIVISION-NOT-VALID
+                DISPLAY WS-ERROR-MESSAGE
+            ELSE
+                DISPLAY FIRST-NUMBER " / " SECOND-NUMBER " = "
+                        THE-DIVISION
+            END-IF.
+
+            IF DIVISION-NOT-VALID
+                MOVE "DIVISION-ERR" TO WS-AUDIT-OPERATION
+                MOVE ZERO           TO WS-AUDIT-RESULT
+            ELSE
+                MOVE "DIVISION"     TO WS-AUDIT-OPERATION
+                MOVE THE-DIVISION   TO WS-AUDIT-RESULT
+            END-IF.
+            PERFORM WRITE-AUDIT-RECORD.
 
        DISPLAY-MULTIPLICATION.
             DISPLAY FIRST-NUMBER " * " SECOND-NUMBER " = "
                     THE-MULTIPLICATION.
 
+            MOVE "MULTIPLICATION" TO WS-AUDIT-OPERATION.
+            MOVE THE-MULTIPLICATION TO WS-AUDIT-RESULT.
+            PERFORM WRITE-AUDIT-RECORD.
+
+       DISPLAY-REMAINDER.
+            IF DIVISION-NOT-VALID
+                DISPLAY WS-ERROR-MESSAGE
+            ELSE
+                DISPLAY FIRST-NUMBER " MOD " SECOND-NUMBER " = "
+                        THE-REMAINDER
+            END-IF.
+
+            IF DIVISION-NOT-VALID
+                MOVE "REMAINDER-ERR" TO WS-AUDIT-OPERATION
+                MOVE ZERO            TO WS-AUDIT-RESULT
+            ELSE
+                MOVE "REMAINDER"     TO WS-AUDIT-OPERATION
+                MOVE THE-REMAINDER   TO WS-AUDIT-RESULT
+            END-IF.
+            PERFORM WRITE-AUDIT-RECORD.
+
+       DISPLAY-EXPONENT.
+            IF EXPONENT-NOT-VALID
+                DISPLAY WS-ERROR-MESSAGE
+            ELSE
+                DISPLAY FIRST-NUMBER " ** " SECOND-NUMBER " = "
+                        THE-EXPONENT
+            END-IF.
+
+            IF EXPONENT-NOT-VALID
+                MOVE "EXPONENT-ERR" TO WS-AUDIT-OPERATION
+                MOVE ZERO           TO WS-AUDIT-RESULT
+            ELSE
+                MOVE "EXPONENT"     TO WS-AUDIT-OPERATION
+                MOVE THE-EXPONENT   TO WS-AUDIT-RESULT
+            END-IF.
+            PERFORM WRITE-AUDIT-RECORD.
+
+       DISPLAY-AVERAGE.
+            DISPLAY FIRST-NUMBER " AVG " SECOND-NUMBER " = "
+                    THE-AVERAGE.
+
+            IF BATCH-MODE-ACTIVE
+                DISPLAY "RUNNING BATCH AVERAGE OF SUMS = "
+                        WS-RUNNING-AVERAGE
+            END-IF.
+
+            MOVE "AVERAGE"      TO WS-AUDIT-OPERATION.
+            MOVE THE-AVERAGE    TO WS-AUDIT-RESULT.
+            PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+
+            MOVE WS-CURRENT-DATE     TO AUDIT-DATE.
+            MOVE FIRST-NUMBER        TO AUDIT-FIRST-NUMBER.
+            MOVE SECOND-NUMBER       TO AUDIT-SECOND-NUMBER.
+            MOVE WS-AUDIT-OPERATION  TO AUDIT-OPERATION.
+            MOVE WS-AUDIT-RESULT     TO AUDIT-RESULT.
+
+            WRITE AUDIT-RECORD.
+
+       DISPLAY-CONTROL-REPORT.
+
+            DISPLAY "=================================================".
+            DISPLAY "MATH OPERATIONS BATCH - CONTROL TOTALS".
+            DISPLAY "PAIRS PROCESSED . . . . . : " WS-PAIRS-PROCESSED.
+            DISPLAY "ERRORS/VALIDATIONS SKIPPED : " WS-ERRORS-SKIPPED.
+            DISPLAY "GRAND TOTAL OF SUMS . . . : " WS-TOTAL-SUM.
+            DISPLAY "GRAND TOTAL OF PRODUCTS . : " WS-TOTAL-MULT.
+            DISPLAY "RECONCILIATION MISMATCHES : " WS-RECON-MISMATCHES.
+            DISPLAY "=================================================".
+
        END PROGRAM YOUR-PROGRAM-NAME.
