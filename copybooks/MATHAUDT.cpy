@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook : MATHAUDT
+      * Purpose  : Record layout for the mathematics-operations audit
+      *            trail (one row per calculation performed).
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-DATE                PIC X(08).
+           05  AUDIT-FIRST-NUMBER        PIC S9(06).
+           05  AUDIT-SECOND-NUMBER       PIC S9(06).
+           05  AUDIT-OPERATION           PIC X(14).
+           05  AUDIT-RESULT              PIC S9(13)V9(04).
