@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook : MATHEXPR
+      * Purpose  : Record layout for the expected-results file used to
+      *            reconcile our computed figures against a source
+      *            system's own results, one row per TRANS-RECORD-KEY.
+      ******************************************************************
+       01  EXPECTED-RESULT-RECORD.
+           05  EXPECTED-RECORD-KEY       PIC 9(06).
+           05  EXPECTED-SUM              PIC S9(07).
+           05  EXPECTED-SUBTRACTION      PIC S9(07).
+           05  EXPECTED-MULTIPLICATION   PIC S9(13).
+           05  EXPECTED-DIVISION         PIC S9(07)V9(04).
