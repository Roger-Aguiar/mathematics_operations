@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook : MATHCKPT
+      * Purpose  : Record layout for the restart checkpoint file -
+      *            holds the key of the last transaction record that
+      *            was fully processed by a batch run, plus the
+      *            running control totals accumulated so far, so a
+      *            restarted run's end-of-job report stays cumulative
+      *            for the whole day's batch instead of resetting to
+      *            just the records processed since the restart.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-LAST-KEY          PIC 9(06).
+           05  CHECKPOINT-PAIRS-PROCESSED   PIC 9(07)      COMP.
+           05  CHECKPOINT-ERRORS-SKIPPED    PIC 9(07)      COMP.
+           05  CHECKPOINT-TOTAL-SUM         PIC S9(15)     COMP-3.
+           05  CHECKPOINT-TOTAL-MULT        PIC S9(15)     COMP-3.
+           05  CHECKPOINT-RECON-MISMATCHES  PIC 9(07)      COMP.
